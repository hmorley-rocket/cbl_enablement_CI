@@ -1,36 +1,474 @@
        identification division.
        program-id. Calc.
 
+       environment division.
+       input-output section.
+       file-control.
+           select CALCIN assign to "CALCIN"
+               organization is line sequential
+               file status is WS-CALCIN-STATUS.
+
+           select CALCOUT assign to "CALCOUT"
+               organization is line sequential
+               file status is WS-CALCOUT-STATUS.
+
+           select CALCLOG assign to "CALCLOG"
+               organization is line sequential
+               file status is WS-CALCLOG-STATUS.
+
+           select CALCERR assign to "CALCERR"
+               organization is line sequential
+               file status is WS-CALCERR-STATUS.
+
+           select CALCCTL assign to "CALCCTL"
+               organization is line sequential
+               file status is WS-CALCCTL-STATUS.
+
+           select CALCPARM assign to "CALCPARM"
+               organization is line sequential
+               file status is WS-CALCPARM-STATUS.
+
+           select CALCFEED assign to "CALCFEED"
+               organization is line sequential
+               file status is WS-CALCFEED-STATUS.
+
+       data division.
+       file section.
+       fd  CALCIN.
+       copy "CALCIN.cpy".
+
+       fd  CALCOUT.
+       copy "CALCOUT.cpy".
+
+       fd  CALCLOG.
+       copy "CALCLOG.cpy".
+
+       fd  CALCERR.
+       copy "CALCERR.cpy".
+
+       fd  CALCCTL.
+       copy "CALCCTL.cpy".
+
+       fd  CALCPARM.
+       copy "CALCPARM.cpy".
+
+       fd  CALCFEED.
+       copy "CALCFEED.cpy".
+
        working-storage section.
-       01 num1 pic 9(4).
-       01 num2 pic 9(4).
+       01 num1 pic 9(5)v9(4).
+       01 num2 pic 9(5)v9(4).
+
+       01 result pic s9(5)v9(4).
+
+       01 WS-OP-CODE pic x(1).
+       01 WS-OP-NAME pic x(11) value spaces.
 
-       01 result pic 9(5).
+       01 WS-CALCIN-STATUS pic x(2) value spaces.
+       01 WS-CALCOUT-STATUS pic x(2) value spaces.
+       01 WS-CALCLOG-STATUS pic x(2) value spaces.
+       01 WS-CALCERR-STATUS pic x(2) value spaces.
+       01 WS-EOF-FLAG pic x(1) value "N".
+           88 WS-CALCIN-EOF value "Y".
+
+       01 WS-CALC-ERROR-FLAG pic x(1) value "N".
+           88 WS-CALC-ERROR value "Y".
+       01 WS-ERR-REASON pic x(30) value spaces.
+
+       01 WS-CONTROL-COUNT pic 9(7) value zero.
+       01 WS-CONTROL-HASH pic s9(9)v9(4) value zero.
+
+       01 WS-CALCCTL-STATUS pic x(2) value spaces.
+       01 WS-CHECKPOINT-INTERVAL pic 9(4) value 100.
+       01 WS-CKPT-QUOTIENT pic 9(7).
+       01 WS-CKPT-REMAINDER pic 9(7).
+       01 WS-SKIP-COUNT pic 9(7) value zero.
+       01 WS-RESUME-POLICY pic x(1) value "N".
+       01 WS-RESUMING-FLAG pic x(1) value "N".
+           88 WS-IS-RESUMING value "Y".
+
+       01 WS-CALCPARM-STATUS pic x(2) value spaces.
+       01 WS-DECIMAL-PLACES pic 9(1) value 4.
+       01 WS-ROUNDING-RULE pic x(1) value "T".
+           88 WS-ROUND-HALF-UP value "R".
+
+       01 WS-SCALE-VALUES.
+           05 filler pic 9(5) value 10000.
+           05 filler pic 9(5) value 1000.
+           05 filler pic 9(5) value 100.
+           05 filler pic 9(5) value 10.
+           05 filler pic 9(5) value 1.
+       01 WS-SCALE-TABLE redefines WS-SCALE-VALUES.
+           05 WS-SCALE-ENTRY pic 9(5) occurs 5 times.
+
+       01 WS-CALC-INT pic s9(9) value zero.
+       01 WS-CALC-QUOT pic s9(9) value zero.
+       01 WS-CALC-SCALE pic 9(5) value zero.
+
+       01 WS-CALCFEED-STATUS pic x(2) value spaces.
+       01 WS-CURRENT-DATE pic x(21) value spaces.
+       01 WS-RUN-DATE redefines WS-CURRENT-DATE.
+           05 WS-RUN-DATE-CCYYMMDD pic x(8).
+           05 filler pic x(13).
 
        procedure division.
-           display "This is a calculator!"
-           display "Enter the first number: "
-           accept num1
+           perform read-parameter-file
+           perform open-calclog
+
+           open input CALCIN
+           if WS-CALCIN-STATUS = "00"
+               perform check-for-checkpoint
+               perform open-batch-output-files
+               perform skip-to-checkpoint
+                   WS-SKIP-COUNT times
+               perform process-batch-transactions
+                   until WS-CALCIN-EOF
+               perform clear-checkpoint
+               close CALCIN
+               close CALCOUT
+               close CALCERR
+               close CALCFEED
+               perform control-totals
+           else
+               if WS-CALCIN-STATUS not = "35"
+                   display "FATAL: unable to open CALCIN, status "
+                       WS-CALCIN-STATUS
+                   move 16 to return-code
+                   goback
+               end-if
+               display "This is a calculator!"
+               open output CALCERR
+               if WS-CALCERR-STATUS not = "00"
+                   display "FATAL: unable to open CALCERR, file status "
+                       WS-CALCERR-STATUS
+                   move 16 to return-code
+                   goback
+               end-if
+               open output CALCFEED
+               if WS-CALCFEED-STATUS not = "00"
+                   display "FATAL: unable to open CALCFEED, status "
+                       WS-CALCFEED-STATUS
+                   move 16 to return-code
+                   goback
+               end-if
 
-           display "Enter the second number: "
-           accept num2
+               display "Enter the operation code (A/S/D/M): "
+               accept WS-OP-CODE
 
-           perform addition
-           display "The result is: " result
+               display "Enter the first number: "
+               accept num1
+
+               display "Enter the second number: "
+               accept num2
+
+               perform dispatch-operation
+               if WS-CALC-ERROR
+                   perform write-exception-record
+                   display "Calculation failed: " WS-ERR-REASON
+               else
+                   perform write-log-record
+                   perform write-calcfeed-record
+                   display "The result is: " result
+               end-if
+               close CALCERR
+               close CALCFEED
+           end-if
+           close CALCLOG
            goback
            .
 
+       open-calclog section.
+           open extend CALCLOG
+           if WS-CALCLOG-STATUS not = "00"
+               open output CALCLOG
+               if WS-CALCLOG-STATUS not = "00"
+                   display "FATAL: unable to open CALCLOG, file status "
+                       WS-CALCLOG-STATUS
+                   move 16 to return-code
+                   goback
+               end-if
+           end-if
+           .
+
+       open-batch-output-files section.
+           if WS-IS-RESUMING
+               open extend CALCOUT
+               if WS-CALCOUT-STATUS not = "00"
+                   open output CALCOUT
+               end-if
+               open extend CALCERR
+               if WS-CALCERR-STATUS not = "00"
+                   open output CALCERR
+               end-if
+               open extend CALCFEED
+               if WS-CALCFEED-STATUS not = "00"
+                   open output CALCFEED
+               end-if
+           else
+               open output CALCOUT
+               open output CALCERR
+               open output CALCFEED
+           end-if
+
+           if WS-CALCOUT-STATUS not = "00"
+               display "FATAL: unable to open CALCOUT, file status "
+                   WS-CALCOUT-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           if WS-CALCERR-STATUS not = "00"
+               display "FATAL: unable to open CALCERR, file status "
+                   WS-CALCERR-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           if WS-CALCFEED-STATUS not = "00"
+               display "FATAL: unable to open CALCFEED, file status "
+                   WS-CALCFEED-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           .
+
+       process-batch-transactions section.
+           read CALCIN into CALCIN-RECORD
+               at end
+                   set WS-CALCIN-EOF to true
+               not at end
+                   move CI-OP-CODE to WS-OP-CODE
+                   move CI-NUM1 to num1
+                   move CI-NUM2 to num2
+                   add 1 to WS-CONTROL-COUNT
+                   perform dispatch-operation
+                   if WS-CALC-ERROR
+                       perform write-exception-record
+                   else
+                       perform write-log-record
+                       perform write-calcout-record
+                       perform write-calcfeed-record
+                       add result to WS-CONTROL-HASH
+                   end-if
+                   perform checkpoint-if-due
+           end-read
+           .
+
+       control-totals section.
+           display "===== Calc control totals ====="
+           display "Records processed : " WS-CONTROL-COUNT
+           display "Hash total of results : " WS-CONTROL-HASH
+           .
+
+       check-for-checkpoint section.
+           accept WS-RESUME-POLICY from environment "CALC_RESUME"
+           open input CALCCTL
+           if WS-CALCCTL-STATUS = "00"
+               read CALCCTL into CALCCTL-RECORD
+               if WS-CALCCTL-STATUS = "00" and CTL-LAST-KEY > 0
+                   if WS-RESUME-POLICY = "Y" or WS-RESUME-POLICY = "y"
+                       move CTL-LAST-KEY to WS-SKIP-COUNT
+                       move CTL-LAST-KEY to WS-CONTROL-COUNT
+                       move CTL-LAST-HASH to WS-CONTROL-HASH
+                       set WS-IS-RESUMING to true
+                       display "CALC_RESUME=Y - resuming after record "
+                           CTL-LAST-KEY
+                   else
+                       display "Checkpoint found at record "
+                           CTL-LAST-KEY
+                           " - CALC_RESUME not Y, starting from the top"
+                   end-if
+               end-if
+               close CALCCTL
+           end-if
+           .
+
+       skip-to-checkpoint section.
+           if not WS-CALCIN-EOF
+               read CALCIN into CALCIN-RECORD
+                   at end
+                       set WS-CALCIN-EOF to true
+               end-read
+           end-if
+           .
+
+       checkpoint-if-due section.
+           divide WS-CONTROL-COUNT by WS-CHECKPOINT-INTERVAL
+               giving WS-CKPT-QUOTIENT
+               remainder WS-CKPT-REMAINDER
+           if WS-CKPT-REMAINDER = zero
+               perform write-checkpoint
+           end-if
+           .
+
+       write-checkpoint section.
+           open output CALCCTL
+           if WS-CALCCTL-STATUS not = "00"
+               display "FATAL: unable to open CALCCTL, status "
+                   WS-CALCCTL-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           move WS-CONTROL-COUNT to CTL-LAST-KEY
+           move WS-CONTROL-HASH to CTL-LAST-HASH
+           write CALCCTL-RECORD
+           if WS-CALCCTL-STATUS not = "00"
+               display "FATAL: unable to write CALCCTL, status "
+                   WS-CALCCTL-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           close CALCCTL
+           .
+
+       clear-checkpoint section.
+           open output CALCCTL
+           if WS-CALCCTL-STATUS not = "00"
+               display "FATAL: unable to open CALCCTL, status "
+                   WS-CALCCTL-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           move zero to CTL-LAST-KEY
+           move zero to CTL-LAST-HASH
+           write CALCCTL-RECORD
+           if WS-CALCCTL-STATUS not = "00"
+               display "FATAL: unable to write CALCCTL, status "
+                   WS-CALCCTL-STATUS
+               move 16 to return-code
+               goback
+           end-if
+           close CALCCTL
+           .
+
+       dispatch-operation section.
+           evaluate WS-OP-CODE
+               when "A"
+                   move "ADDITION" to WS-OP-NAME
+                   perform addition
+               when "S"
+                   move "SUBTRACTION" to WS-OP-NAME
+                   perform subtraction
+               when "D"
+                   move "DIVISION" to WS-OP-NAME
+                   perform division-calc
+               when "M"
+                   move "MULTIPLY" to WS-OP-NAME
+                   perform multiply-calc
+               when other
+                   move "UNKNOWN" to WS-OP-NAME
+                   move 0 to result
+                   move "Y" to WS-CALC-ERROR-FLAG
+                   move "INVALID OPERATION CODE" to WS-ERR-REASON
+           end-evaluate
+           if not WS-CALC-ERROR
+               perform apply-precision
+           end-if
+           .
+
+       read-parameter-file section.
+           open input CALCPARM
+           if WS-CALCPARM-STATUS = "00"
+               read CALCPARM into CALCPARM-RECORD
+               if WS-CALCPARM-STATUS = "00"
+                   move PARM-DECIMAL-PLACES to WS-DECIMAL-PLACES
+                   move PARM-ROUNDING-RULE to WS-ROUNDING-RULE
+                   if WS-DECIMAL-PLACES > 4
+                       display "WARNING: CALCPARM decimal places "
+                           WS-DECIMAL-PLACES
+                           " exceeds supported maximum of 4 - clamping"
+                       move 4 to WS-DECIMAL-PLACES
+                   end-if
+               end-if
+               close CALCPARM
+           end-if
+           .
+
+       apply-precision section.
+           compute WS-CALC-INT = result * 10000
+           move WS-SCALE-ENTRY (WS-DECIMAL-PLACES + 1) to WS-CALC-SCALE
+           if WS-ROUND-HALF-UP
+               compute WS-CALC-QUOT rounded =
+                   WS-CALC-INT / WS-CALC-SCALE
+           else
+               compute WS-CALC-QUOT =
+                   WS-CALC-INT / WS-CALC-SCALE
+           end-if
+           compute WS-CALC-INT = WS-CALC-QUOT * WS-CALC-SCALE
+           compute result = WS-CALC-INT / 10000
+           .
+
+       write-calcout-record section.
+           move WS-OP-CODE to CO-OP-CODE
+           move num1 to CO-NUM1
+           move num2 to CO-NUM2
+           move result to CO-RESULT
+           write CALCOUT-RECORD
+           .
+
+       write-log-record section.
+           move FUNCTION CURRENT-DATE to LOG-TIMESTAMP
+           move WS-OP-NAME to LOG-OPERATION
+           move num1 to LOG-NUM1
+           move num2 to LOG-NUM2
+           move result to LOG-RESULT
+           write CALCLOG-RECORD
+           .
+
+       write-calcfeed-record section.
+           move FUNCTION CURRENT-DATE to WS-CURRENT-DATE
+           move WS-OP-CODE to FEED-OP-CODE
+           move num1 to FEED-NUM1
+           move num2 to FEED-NUM2
+           move result to FEED-RESULT
+           move WS-RUN-DATE-CCYYMMDD to FEED-RUN-DATE
+           write CALCFEED-RECORD
+           .
+
+       write-exception-record section.
+           move WS-OP-NAME to ERR-SECTION
+           move num1 to ERR-NUM1
+           move num2 to ERR-NUM2
+           move WS-ERR-REASON to ERR-REASON
+           write CALCERR-RECORD
+           .
+
        addition section.
+           move "N" to WS-CALC-ERROR-FLAG
            add num1 to num2 giving result
+               on size error
+                   move "Y" to WS-CALC-ERROR-FLAG
+                   move "RESULT FIELD OVERFLOW" to WS-ERR-REASON
+           end-add
            .
        subtraction section.
+           move "N" to WS-CALC-ERROR-FLAG
            subtract num1 from num2 giving result
+               on size error
+                   move "Y" to WS-CALC-ERROR-FLAG
+                   move "RESULT FIELD OVERFLOW" to WS-ERR-REASON
+           end-subtract
            .
 
-       _division section.
+       division-calc section.
+           move "N" to WS-CALC-ERROR-FLAG
            divide num1 by num2 giving result
+               on size error
+                   move "Y" to WS-CALC-ERROR-FLAG
+                   if num2 = zero
+                       move "DIVIDE BY ZERO" to WS-ERR-REASON
+                   else
+                       move "RESULT FIELD OVERFLOW" to WS-ERR-REASON
+                   end-if
+           end-divide
            .
 
-       _multiply section.
+       multiply-calc section.
+           move "N" to WS-CALC-ERROR-FLAG
            multiply num1 by num2 giving result
-           .
\ No newline at end of file
+               on size error
+                   move "Y" to WS-CALC-ERROR-FLAG
+                   move "RESULT FIELD OVERFLOW" to WS-ERR-REASON
+           end-multiply
+           .
+
+       mfu-test-entries section.
+           copy "MFUPD_CALC.cpy".
