@@ -0,0 +1,10 @@
+      *****************************************************
+      *  CALCERR.cpy - exception report record for Calc.  *
+      *  One record per calculation that could not be     *
+      *  completed (divide by zero, result overflow).     *
+      *****************************************************
+       01 CALCERR-RECORD.
+           05 ERR-SECTION          pic x(11).
+           05 ERR-NUM1             pic 9(5)v9(4).
+           05 ERR-NUM2             pic 9(5)v9(4).
+           05 ERR-REASON           pic x(30).
