@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CALCOUT.cpy - result record for Calc batch runs. *
+      *****************************************************
+       01 CALCOUT-RECORD.
+           05 CO-OP-CODE          pic x(1).
+           05 CO-NUM1             pic 9(5)v9(4).
+           05 CO-NUM2             pic 9(5)v9(4).
+           05 CO-RESULT           pic s9(5)v9(4)
+               sign is trailing separate.
