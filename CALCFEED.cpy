@@ -0,0 +1,13 @@
+      *****************************************************
+      *  CALCFEED.cpy - fixed-layout export record for    *
+      *  downstream systems to pick up Calc's results.     *
+      *  Layout: op code(1) num1(9) num2(9) result(10)     *
+      *          run date(8, CCYYMMDD).                    *
+      *****************************************************
+       01 CALCFEED-RECORD.
+           05 FEED-OP-CODE          pic x(1).
+           05 FEED-NUM1             pic 9(5)v9(4).
+           05 FEED-NUM2             pic 9(5)v9(4).
+           05 FEED-RESULT           pic s9(5)v9(4)
+               sign is trailing separate.
+           05 FEED-RUN-DATE         pic x(8).
