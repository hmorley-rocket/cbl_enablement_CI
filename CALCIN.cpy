@@ -0,0 +1,8 @@
+      *****************************************************
+      *  CALCIN.cpy - transaction input record for Calc.  *
+      *  One record per calculation to perform.           *
+      *****************************************************
+       01 CALCIN-RECORD.
+           05 CI-OP-CODE          pic x(1).
+           05 CI-NUM1             pic 9(5)v9(4).
+           05 CI-NUM2             pic 9(5)v9(4).
