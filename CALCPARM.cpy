@@ -0,0 +1,9 @@
+      *****************************************************
+      *  CALCPARM.cpy - precision/rounding parameter      *
+      *  record for Calc.  Read once at program start.    *
+      *****************************************************
+       01 CALCPARM-RECORD.
+           05 PARM-DECIMAL-PLACES  pic 9(1).
+           05 PARM-ROUNDING-RULE   pic x(1).
+               88 PARM-ROUND-HALF-UP value "R".
+               88 PARM-TRUNCATE     value "T".
