@@ -26,7 +26,7 @@
            entry "MFUT_TESTDIVISION"
                move 100 to num1
                move 50 to num2
-               perform _division
+               perform division-calc
 
                if result not = 2
                    call "MFU_ASSERT_FAIL_Z" using
@@ -38,11 +38,35 @@
            entry "MFUT_TESTMULTIPLICATION"
                move 100 to num1
                move 2 to num2
-               perform _multiply
+               perform multiply-calc
 
                if result not = 200
-                   call "MFU_ASSERT_FAIL_Z" using  
+                   call "MFU_ASSERT_FAIL_Z" using
                      z"Multiply Test no.1 Failed"
                end-if
            goback
-           .
\ No newline at end of file
+           .
+
+           entry "MFUT_TESTDIVIDEBYZERO"
+               move 100 to num1
+               move 0 to num2
+               perform division-calc
+
+               if WS-CALC-ERROR-FLAG not = "Y"
+                   call "MFU_ASSERT_FAIL_Z" using
+                       z"Divide By Zero Test no.1 Failed"
+               end-if
+           goback
+           .
+
+           entry "MFUT_TESTMULTIPLYOVERFLOW"
+               move 99999 to num1
+               move 99999 to num2
+               perform multiply-calc
+
+               if WS-CALC-ERROR-FLAG not = "Y"
+                   call "MFU_ASSERT_FAIL_Z" using
+                       z"Multiply Overflow Test no.1 Failed"
+               end-if
+           goback
+           .
