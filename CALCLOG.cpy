@@ -0,0 +1,11 @@
+      *****************************************************
+      *  CALCLOG.cpy - audit/transaction log record for   *
+      *  Calc.  One record per calculation performed.     *
+      *****************************************************
+       01 CALCLOG-RECORD.
+           05 LOG-TIMESTAMP        pic x(21).
+           05 LOG-OPERATION        pic x(11).
+           05 LOG-NUM1             pic 9(5)v9(4).
+           05 LOG-NUM2             pic 9(5)v9(4).
+           05 LOG-RESULT           pic s9(5)v9(4)
+               sign is trailing separate.
