@@ -0,0 +1,12 @@
+      *****************************************************
+      *  CALCCTL.cpy - checkpoint record for Calc batch   *
+      *  runs.  Holds the count of CALCIN records already *
+      *  processed, and the control hash accumulated so   *
+      *  far, so a restart can skip past them and resume   *
+      *  the control totals from the same point.          *
+      *  CTL-LAST-KEY = 0 means "no active checkpoint".    *
+      *****************************************************
+       01 CALCCTL-RECORD.
+           05 CTL-LAST-KEY          pic 9(7).
+           05 CTL-LAST-HASH         pic s9(9)v9(4)
+               sign is trailing separate.
